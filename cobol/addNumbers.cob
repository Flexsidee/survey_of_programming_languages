@@ -1,13 +1,59 @@
-+IDENTIFICATION DIVISION.
-PROGRAM-ID. HELLO-WORLD.
-DATA DIVISION.
-    WORKING-STORAGE SECTION.
-        77 X PIC 99.
-        77 Y PIC 99.
-        77 Z PIC 99.
-PROCEDURE DIVISION.
-    SET X TO 10.
-    SET Y TO 25.
-    ADD X Y GIVING Z.
-    DISPLAY "X + Y = "Z.
-STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HELLO-WORLD.
+      *****************************************************************
+      * Adds two small literals together.  ADD ... GIVING carries an
+      * ON SIZE ERROR clause so an overflow is flagged to an exception
+      * report instead of silently truncating into Z.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT EXCEPT-RPT ASSIGN TO EXCPRPT
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-EXCEPT-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXCEPT-RPT
+           RECORDING MODE IS F.
+       01  EXCEPT-RPT-RECORD           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  X PIC 99.
+       77  Y PIC 99.
+       77  Z PIC 99.
+
+       01  WS-EXCEPT-RPT-STATUS        PIC X(2).
+
+       01  WS-EXCEPTION-LINE.
+           05  FILLER                  PIC X(18)
+                   VALUE "SIZE ERROR  X/Y = ".
+           05  EL-X                    PIC Z9.
+           05  FILLER                  PIC X(3) VALUE " / ".
+           05  EL-Y                    PIC Z9.
+           05  FILLER                  PIC X(21)
+                   VALUE "  Z NOT COMPUTED".
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           OPEN OUTPUT EXCEPT-RPT
+           IF WS-EXCEPT-RPT-STATUS NOT = "00"
+               DISPLAY "HELLO-WORLD: UNABLE TO OPEN EXCPRPT, STATUS = "
+                   WS-EXCEPT-RPT-STATUS
+           END-IF
+           SET X TO 10
+           SET Y TO 25
+           ADD X Y GIVING Z
+               ON SIZE ERROR
+                   PERFORM 1000-REPORT-SIZE-ERROR
+               NOT ON SIZE ERROR
+                   DISPLAY "X + Y = " Z
+           END-ADD
+           CLOSE EXCEPT-RPT
+           STOP RUN.
+
+       1000-REPORT-SIZE-ERROR.
+           DISPLAY "HELLO-WORLD: SIZE ERROR ADDING X + Y, SEE EXCPRPT"
+           MOVE X TO EL-X
+           MOVE Y TO EL-Y
+           WRITE EXCEPT-RPT-RECORD FROM WS-EXCEPTION-LINE.
