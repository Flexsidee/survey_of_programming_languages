@@ -1,16 +1,501 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. Sum.
-ENVIRONMENT DIVISION.
-    WORKING-STORAGE SECTION.
-        01 Data
-        02 A PIC 9(2)
-        02 B PIC 9(2)
-        02 Sum-2Nos PIC 9(4)
-PROCEDURE DIVISION.
-    START.
-    DISPLAY "Enter two numbers = ".
-    ACCEPT A.
-    ACCEPT B.
-    COMPUTE Sum-2Nos = A + B.
-    DISPLAY "Sum of the two numbers = ", Sum-2Nos.
-STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Sum.
+      *****************************************************************
+      * Batch totaling job.  Reads a file of multi-addend transactions
+      * (one per input record, SUM-ADDEND-COUNT amounts each, up to
+      * SUM-MAX-ADDENDS), totals the addends actually present in each
+      * record, and writes one result record per input record until
+      * end of file.  Runs unattended under JCL SUMBATCH (see
+      * jcl/SUMBATCH.jcl) instead of prompting an operator with ACCEPT
+      * for every pair.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT TRANS-IN ASSIGN TO TRANIN
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-TRANS-IN-STATUS.
+
+               SELECT SUM-OUT ASSIGN TO SUMOUT
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-SUM-OUT-STATUS.
+
+               SELECT EXCEPT-RPT ASSIGN TO EXCPRPT
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-EXCEPT-RPT-STATUS.
+
+               SELECT AUDIT-LOG ASSIGN TO AUDITLOG
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-AUDIT-LOG-STATUS.
+
+               SELECT GL-EXTRACT ASSIGN TO GLEXTRT
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-GL-EXTRACT-STATUS.
+
+               SELECT SUSPENSE ASSIGN TO SUSPFILE
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-SUSPENSE-STATUS.
+
+               SELECT CHECKPOINT-FILE ASSIGN TO CHKPTF
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-IN
+           RECORDING MODE IS F
+           RECORD CONTAINS 11 CHARACTERS.
+       01  TRANS-IN-RECORD.
+           05  TI-ADDEND-COUNT         PIC 9.
+           05  TI-ADDEND-TABLE         PIC 9(2) OCCURS 5 TIMES.
+
+       FD  SUM-OUT
+           RECORDING MODE IS F
+           RECORD CONTAINS 16 CHARACTERS.
+           COPY SUMREC REPLACING ==SUM-RECORD==       BY
+                   ==SUM-OUT-RECORD==
+               ==SUM-ADDEND-COUNT== BY ==SO-ADDEND-COUNT==
+               ==SUM-ADDEND-TABLE== BY ==SO-ADDEND-TABLE==
+               ==SUM-TOTAL==        BY ==SO-SUM-TOTAL==.
+
+       FD  EXCEPT-RPT
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  EXCEPT-RPT-RECORD           PIC X(80).
+
+       FD  AUDIT-LOG
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  AUDIT-LOG-RECORD            PIC X(80).
+
+      *****************************************************************
+      * Fixed-width extract consumed by the GL loader:
+      *   01-08  transaction date      YYYYMMDD
+      *   09-14  GL account code       X(6)
+      *   15-23  amount                9(9), zero-filled, no sign
+      *****************************************************************
+       FD  GL-EXTRACT
+           RECORDING MODE IS F
+           RECORD CONTAINS 23 CHARACTERS.
+       01  GL-EXTRACT-RECORD.
+           05  GE-TRANS-DATE           PIC X(8).
+           05  GE-GL-ACCOUNT           PIC X(6).
+           05  GE-AMOUNT               PIC 9(9).
+
+       FD  SUSPENSE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  SUSPENSE-RECORD             PIC X(80).
+
+      *****************************************************************
+      * One record is appended every WS-CHECKPOINT-INTERVAL input
+      * records processed.  On a RESTART run the file is read to its
+      * last record to find where the previous run left off -- the
+      * input file is then repositioned by reading and discarding that
+      * many records instead of reprocessing them, and the running
+      * counters are restored from CP-RECORDS-WRITTEN / CP-EXCEPTIONS /
+      * CP-SUSPENSE-COUNT / CP-GRAND-TOTAL.
+      *****************************************************************
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 128 CHARACTERS.
+       01  CHECKPOINT-RECORD               PIC X(128).
+
+       WORKING-STORAGE SECTION.
+           COPY SUMREC.
+           COPY SUMMAX.
+
+       01  WS-FILE-STATUSES.
+           05  WS-TRANS-IN-STATUS      PIC X(2).
+           05  WS-SUM-OUT-STATUS       PIC X(2).
+           05  WS-EXCEPT-RPT-STATUS    PIC X(2).
+           05  WS-AUDIT-LOG-STATUS     PIC X(2).
+           05  WS-GL-EXTRACT-STATUS    PIC X(2).
+           05  WS-SUSPENSE-STATUS      PIC X(2).
+           05  WS-CHECKPOINT-STATUS    PIC X(2).
+
+       01  WS-GL-ACCOUNT-CODE          PIC X(6) VALUE "400000".
+
+       01  WS-RESTART-SW               PIC X(1) VALUE "N".
+           88  RESTART-REQUESTED               VALUE "Y".
+
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(7) VALUE 1000.
+       01  WS-RESTART-RECORD-NO        PIC 9(7) VALUE ZERO.
+       01  WS-SKIP-COUNT               PIC 9(7) VALUE ZERO.
+
+       01  WS-CURRENT-TIMESTAMP        PIC X(21).
+
+       01  WS-SUBSCRIPTS.
+           05  WS-ADDEND-IX            PIC 9 VALUE ZERO.
+
+       01  WS-AUDIT-LINE.
+           05  AL-YEAR                 PIC X(4).
+           05  FILLER                  PIC X VALUE "-".
+           05  AL-MONTH                PIC X(2).
+           05  FILLER                  PIC X VALUE "-".
+           05  AL-DAY                  PIC X(2).
+           05  FILLER                  PIC X VALUE " ".
+           05  AL-HOUR                 PIC X(2).
+           05  FILLER                  PIC X VALUE ":".
+           05  AL-MINUTE               PIC X(2).
+           05  FILLER                  PIC X VALUE ":".
+           05  AL-SECOND               PIC X(2).
+           05  FILLER                  PIC X(10) VALUE "  COUNT = ".
+           05  AL-ADDEND-COUNT         PIC 9.
+           05  FILLER                  PIC X(12) VALUE "  ADDENDS = ".
+           05  AL-ADDEND-TABLE         PIC ZZ9 OCCURS 5 TIMES.
+           05  FILLER                  PIC X(10) VALUE "  TOTAL = ".
+           05  AL-SUM-TOTAL            PIC ZZZZ9.
+
+       01  WS-SWITCHES.
+           05  WS-END-OF-FILE-SW       PIC X(1) VALUE "N".
+               88  END-OF-FILE                 VALUE "Y".
+           05  WS-SIZE-ERROR-SW        PIC X(1) VALUE "N".
+           05  WS-VALIDATION-SW        PIC X(1) VALUE "N".
+               88  TRANS-IS-VALID              VALUE "N".
+               88  TRANS-IS-INVALID            VALUE "Y".
+           05  WS-RESTART-FAILED-SW    PIC X(1) VALUE "N".
+               88  RESTART-RECOVERY-FAILED     VALUE "Y".
+           05  WS-GRAND-TOTAL-ERROR-SW PIC X(1) VALUE "N".
+               88  GRAND-TOTAL-OVERFLOWED       VALUE "Y".
+
+       01  WS-COUNTERS.
+           05  WS-RECORDS-READ         PIC 9(7) VALUE ZERO.
+           05  WS-RECORDS-WRITTEN      PIC 9(7) VALUE ZERO.
+           05  WS-EXCEPTIONS           PIC 9(7) VALUE ZERO.
+           05  WS-SUSPENSE-COUNT       PIC 9(7) VALUE ZERO.
+           05  WS-GRAND-TOTAL          PIC 9(9) VALUE ZERO.
+
+       01  WS-REASON-CODE              PIC X(6) VALUE SPACES.
+
+       01  WS-SUSPENSE-LINE.
+           05  FILLER                  PIC X(12) VALUE "SUSPENSE REC".
+           05  SL-RECORD-NO            PIC ZZZZZZ9.
+           05  FILLER                  PIC X(10) VALUE "  COUNT = ".
+           05  SL-ADDEND-COUNT         PIC Z9.
+           05  FILLER                  PIC X(12) VALUE "  ADDENDS = ".
+           05  SL-ADDEND-TABLE         PIC ZZ9 OCCURS 5 TIMES.
+           05  FILLER                  PIC X(10) VALUE "  REASON: ".
+           05  SL-REASON-CODE          PIC X(6).
+
+       01  WS-EXCEPTION-LINE.
+           05  FILLER                  PIC X(12) VALUE "SIZE ERROR ".
+           05  EL-RECORD-NO            PIC ZZZZZZ9.
+           05  FILLER                  PIC X(10) VALUE "  COUNT = ".
+           05  EL-ADDEND-COUNT         PIC 9.
+           05  FILLER                  PIC X(12) VALUE "  ADDENDS = ".
+           05  EL-ADDEND-TABLE         PIC ZZ9 OCCURS 5 TIMES.
+           05  FILLER                  PIC X(20)
+                   VALUE "  TOTAL NOT COMPUTED".
+
+           COPY CHKPTREC REPLACING ==CHECKPOINT-LINE== BY
+                   ==WS-CHECKPOINT-LINE==.
+
+       LINKAGE SECTION.
+       01  LK-PARM.
+           05  LK-PARM-LEN             PIC S9(4) COMP.
+           05  LK-PARM-TEXT            PIC X(8).
+
+       PROCEDURE DIVISION USING LK-PARM.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANS UNTIL END-OF-FILE
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           IF LK-PARM-LEN >= 7
+                   AND LK-PARM-TEXT(1:7) = "RESTART"
+               SET RESTART-REQUESTED TO TRUE
+           END-IF
+
+           OPEN INPUT TRANS-IN
+           IF WS-TRANS-IN-STATUS NOT = "00"
+               DISPLAY "SUM: UNABLE TO OPEN TRANIN, STATUS = "
+                   WS-TRANS-IN-STATUS
+               MOVE "Y" TO WS-END-OF-FILE-SW
+           END-IF
+
+           IF RESTART-REQUESTED
+               OPEN EXTEND SUM-OUT
+           ELSE
+               OPEN OUTPUT SUM-OUT
+           END-IF
+           IF WS-SUM-OUT-STATUS NOT = "00"
+               DISPLAY "SUM: UNABLE TO OPEN SUMOUT, STATUS = "
+                   WS-SUM-OUT-STATUS
+               MOVE "Y" TO WS-END-OF-FILE-SW
+           END-IF
+
+           IF RESTART-REQUESTED
+               PERFORM 1100-RESTART-RECOVERY
+           END-IF
+
+           IF RESTART-REQUESTED
+               OPEN EXTEND EXCEPT-RPT
+           ELSE
+               OPEN OUTPUT EXCEPT-RPT
+           END-IF
+           IF WS-EXCEPT-RPT-STATUS NOT = "00"
+               DISPLAY "SUM: UNABLE TO OPEN EXCPRPT, STATUS = "
+                   WS-EXCEPT-RPT-STATUS
+               MOVE "Y" TO WS-END-OF-FILE-SW
+           END-IF
+
+           OPEN EXTEND AUDIT-LOG
+           IF WS-AUDIT-LOG-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+           IF WS-AUDIT-LOG-STATUS NOT = "00"
+               DISPLAY "SUM: UNABLE TO OPEN AUDITLOG, STATUS = "
+                   WS-AUDIT-LOG-STATUS
+               MOVE "Y" TO WS-END-OF-FILE-SW
+           END-IF
+
+           IF RESTART-REQUESTED
+               OPEN EXTEND GL-EXTRACT
+           ELSE
+               OPEN OUTPUT GL-EXTRACT
+           END-IF
+           IF WS-GL-EXTRACT-STATUS NOT = "00"
+               DISPLAY "SUM: UNABLE TO OPEN GLEXTRT, STATUS = "
+                   WS-GL-EXTRACT-STATUS
+               MOVE "Y" TO WS-END-OF-FILE-SW
+           END-IF
+
+           IF RESTART-REQUESTED
+               OPEN EXTEND SUSPENSE
+           ELSE
+               OPEN OUTPUT SUSPENSE
+           END-IF
+           IF WS-SUSPENSE-STATUS NOT = "00"
+               DISPLAY "SUM: UNABLE TO OPEN SUSPFILE, STATUS = "
+                   WS-SUSPENSE-STATUS
+               MOVE "Y" TO WS-END-OF-FILE-SW
+           END-IF
+
+           OPEN EXTEND CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "35"
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+               DISPLAY "SUM: UNABLE TO OPEN CHKPTF, STATUS = "
+                   WS-CHECKPOINT-STATUS
+               MOVE "Y" TO WS-END-OF-FILE-SW
+           END-IF
+
+           IF NOT END-OF-FILE
+               PERFORM 8000-READ-TRANS-IN
+           END-IF.
+
+       1100-RESTART-RECOVERY.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+               DISPLAY "SUM: RESTART REQUESTED BUT NO CHKPTF FOUND, "
+                   "STATUS = " WS-CHECKPOINT-STATUS
+               MOVE "Y" TO WS-END-OF-FILE-SW
+               MOVE "Y" TO WS-RESTART-FAILED-SW
+           ELSE
+               PERFORM UNTIL END-OF-FILE
+                   READ CHECKPOINT-FILE INTO WS-CHECKPOINT-LINE
+                       AT END
+                           MOVE "Y" TO WS-END-OF-FILE-SW
+                       NOT AT END
+                           MOVE CP-LAST-RECORD-NO
+                               TO WS-RESTART-RECORD-NO
+                           MOVE CP-RECORDS-WRITTEN TO WS-RECORDS-WRITTEN
+                           MOVE CP-EXCEPTIONS TO WS-EXCEPTIONS
+                           MOVE CP-SUSPENSE-COUNT TO WS-SUSPENSE-COUNT
+                           MOVE CP-GRAND-TOTAL TO WS-GRAND-TOTAL
+                   END-READ
+               END-PERFORM
+               MOVE "N" TO WS-END-OF-FILE-SW
+               CLOSE CHECKPOINT-FILE
+               DISPLAY "SUM: RESTARTING AFTER RECORD "
+                   WS-RESTART-RECORD-NO
+               PERFORM VARYING WS-SKIP-COUNT FROM 1 BY 1
+                       UNTIL WS-SKIP-COUNT > WS-RESTART-RECORD-NO
+                   READ TRANS-IN
+                       AT END
+                           MOVE "Y" TO WS-END-OF-FILE-SW
+                       NOT AT END
+                           ADD 1 TO WS-RECORDS-READ
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+       2000-PROCESS-TRANS.
+           PERFORM 2100-VALIDATE-TRANS
+           IF TRANS-IS-INVALID
+               PERFORM 2200-REPORT-SUSPENSE
+           ELSE
+               MOVE TI-ADDEND-COUNT TO SUM-ADDEND-COUNT
+               MOVE ZERO TO SUM-ADDEND-TABLE(1)
+               MOVE ZERO TO SUM-ADDEND-TABLE(2)
+               MOVE ZERO TO SUM-ADDEND-TABLE(3)
+               MOVE ZERO TO SUM-ADDEND-TABLE(4)
+               MOVE ZERO TO SUM-ADDEND-TABLE(5)
+               PERFORM VARYING WS-ADDEND-IX FROM 1 BY 1
+                       UNTIL WS-ADDEND-IX > SUM-ADDEND-COUNT
+                   MOVE TI-ADDEND-TABLE(WS-ADDEND-IX)
+                       TO SUM-ADDEND-TABLE(WS-ADDEND-IX)
+               END-PERFORM
+               MOVE ZERO TO SUM-TOTAL
+               PERFORM 2500-ACCUMULATE-ADDENDS
+                   VARYING WS-ADDEND-IX FROM 1 BY 1
+                   UNTIL WS-ADDEND-IX > SUM-ADDEND-COUNT
+               IF WS-SIZE-ERROR-SW = "Y"
+                   PERFORM 4000-REPORT-SIZE-ERROR
+               ELSE
+                   PERFORM 3000-WRITE-SUM-OUT
+               END-IF
+           END-IF
+           IF WS-RECORDS-READ > ZERO
+                   AND FUNCTION MOD(WS-RECORDS-READ,
+                       WS-CHECKPOINT-INTERVAL) = ZERO
+               PERFORM 7000-WRITE-CHECKPOINT
+           END-IF
+           PERFORM 8000-READ-TRANS-IN.
+
+       2100-VALIDATE-TRANS.
+           SET TRANS-IS-VALID TO TRUE
+           MOVE SPACES TO WS-REASON-CODE
+           IF TI-ADDEND-COUNT IS NOT NUMERIC
+                   OR TI-ADDEND-COUNT < 1
+                   OR TI-ADDEND-COUNT > SUM-MAX-ADDENDS
+               SET TRANS-IS-INVALID TO TRUE
+               MOVE "BADCNT" TO WS-REASON-CODE
+           ELSE
+               PERFORM VARYING WS-ADDEND-IX FROM 1 BY 1
+                       UNTIL WS-ADDEND-IX > TI-ADDEND-COUNT
+                   IF TI-ADDEND-TABLE(WS-ADDEND-IX) IS NOT NUMERIC
+                       SET TRANS-IS-INVALID TO TRUE
+                       MOVE "BADAMT" TO WS-REASON-CODE
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       2200-REPORT-SUSPENSE.
+           DISPLAY "SUM: SUSPENSE RECORD " WS-RECORDS-READ
+               ", REASON = " WS-REASON-CODE
+           MOVE WS-RECORDS-READ TO SL-RECORD-NO
+           MOVE TI-ADDEND-COUNT TO SL-ADDEND-COUNT
+           MOVE TI-ADDEND-TABLE(1) TO SL-ADDEND-TABLE(1)
+           MOVE TI-ADDEND-TABLE(2) TO SL-ADDEND-TABLE(2)
+           MOVE TI-ADDEND-TABLE(3) TO SL-ADDEND-TABLE(3)
+           MOVE TI-ADDEND-TABLE(4) TO SL-ADDEND-TABLE(4)
+           MOVE TI-ADDEND-TABLE(5) TO SL-ADDEND-TABLE(5)
+           MOVE WS-REASON-CODE TO SL-REASON-CODE
+           WRITE SUSPENSE-RECORD FROM WS-SUSPENSE-LINE
+           ADD 1 TO WS-SUSPENSE-COUNT.
+
+       2500-ACCUMULATE-ADDENDS.
+           ADD SUM-ADDEND-TABLE(WS-ADDEND-IX) TO SUM-TOTAL
+               ON SIZE ERROR
+                   MOVE "Y" TO WS-SIZE-ERROR-SW
+           END-ADD.
+
+       3000-WRITE-SUM-OUT.
+           MOVE SUM-ADDEND-COUNT TO SO-ADDEND-COUNT
+           MOVE SUM-ADDEND-TABLE(1) TO SO-ADDEND-TABLE(1)
+           MOVE SUM-ADDEND-TABLE(2) TO SO-ADDEND-TABLE(2)
+           MOVE SUM-ADDEND-TABLE(3) TO SO-ADDEND-TABLE(3)
+           MOVE SUM-ADDEND-TABLE(4) TO SO-ADDEND-TABLE(4)
+           MOVE SUM-ADDEND-TABLE(5) TO SO-ADDEND-TABLE(5)
+           MOVE SUM-TOTAL TO SO-SUM-TOTAL
+           WRITE SUM-OUT-RECORD
+           ADD 1 TO WS-RECORDS-WRITTEN
+           ADD SUM-TOTAL TO WS-GRAND-TOTAL
+               ON SIZE ERROR
+                   MOVE "Y" TO WS-GRAND-TOTAL-ERROR-SW
+                   DISPLAY "SUM: *** WS-GRAND-TOTAL OVERFLOWED AT "
+                       "RECORD " WS-RECORDS-READ " *** RUN TOTAL "
+                       "BELOW IS NOT RELIABLE"
+           END-ADD
+           PERFORM 3500-WRITE-AUDIT-LOG
+           PERFORM 3600-WRITE-GL-EXTRACT.
+
+       3500-WRITE-AUDIT-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE WS-CURRENT-TIMESTAMP(1:4) TO AL-YEAR
+           MOVE WS-CURRENT-TIMESTAMP(5:2) TO AL-MONTH
+           MOVE WS-CURRENT-TIMESTAMP(7:2) TO AL-DAY
+           MOVE WS-CURRENT-TIMESTAMP(9:2) TO AL-HOUR
+           MOVE WS-CURRENT-TIMESTAMP(11:2) TO AL-MINUTE
+           MOVE WS-CURRENT-TIMESTAMP(13:2) TO AL-SECOND
+           MOVE SUM-ADDEND-COUNT TO AL-ADDEND-COUNT
+           MOVE SUM-ADDEND-TABLE(1) TO AL-ADDEND-TABLE(1)
+           MOVE SUM-ADDEND-TABLE(2) TO AL-ADDEND-TABLE(2)
+           MOVE SUM-ADDEND-TABLE(3) TO AL-ADDEND-TABLE(3)
+           MOVE SUM-ADDEND-TABLE(4) TO AL-ADDEND-TABLE(4)
+           MOVE SUM-ADDEND-TABLE(5) TO AL-ADDEND-TABLE(5)
+           MOVE SUM-TOTAL TO AL-SUM-TOTAL
+           WRITE AUDIT-LOG-RECORD FROM WS-AUDIT-LINE.
+
+       3600-WRITE-GL-EXTRACT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO GE-TRANS-DATE
+           MOVE WS-GL-ACCOUNT-CODE TO GE-GL-ACCOUNT
+           MOVE SUM-TOTAL TO GE-AMOUNT
+           WRITE GL-EXTRACT-RECORD.
+
+       4000-REPORT-SIZE-ERROR.
+           DISPLAY "SUM: SIZE ERROR ON RECORD " WS-RECORDS-READ
+               ", COUNT = " SUM-ADDEND-COUNT
+           MOVE WS-RECORDS-READ TO EL-RECORD-NO
+           MOVE SUM-ADDEND-COUNT TO EL-ADDEND-COUNT
+           MOVE SUM-ADDEND-TABLE(1) TO EL-ADDEND-TABLE(1)
+           MOVE SUM-ADDEND-TABLE(2) TO EL-ADDEND-TABLE(2)
+           MOVE SUM-ADDEND-TABLE(3) TO EL-ADDEND-TABLE(3)
+           MOVE SUM-ADDEND-TABLE(4) TO EL-ADDEND-TABLE(4)
+           MOVE SUM-ADDEND-TABLE(5) TO EL-ADDEND-TABLE(5)
+           WRITE EXCEPT-RPT-RECORD FROM WS-EXCEPTION-LINE
+           ADD 1 TO WS-EXCEPTIONS.
+
+       7000-WRITE-CHECKPOINT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE WS-CURRENT-TIMESTAMP(1:4) TO CP-YEAR
+           MOVE WS-CURRENT-TIMESTAMP(5:2) TO CP-MONTH
+           MOVE WS-CURRENT-TIMESTAMP(7:2) TO CP-DAY
+           MOVE WS-CURRENT-TIMESTAMP(9:2) TO CP-HOUR
+           MOVE WS-CURRENT-TIMESTAMP(11:2) TO CP-MINUTE
+           MOVE WS-CURRENT-TIMESTAMP(13:2) TO CP-SECOND
+           MOVE WS-RECORDS-READ TO CP-LAST-RECORD-NO
+           MOVE WS-RECORDS-WRITTEN TO CP-RECORDS-WRITTEN
+           MOVE WS-EXCEPTIONS TO CP-EXCEPTIONS
+           MOVE WS-SUSPENSE-COUNT TO CP-SUSPENSE-COUNT
+           MOVE WS-GRAND-TOTAL TO CP-GRAND-TOTAL
+           WRITE CHECKPOINT-RECORD FROM WS-CHECKPOINT-LINE
+           DISPLAY "SUM: CHECKPOINT WRITTEN AT RECORD " WS-RECORDS-READ.
+
+       8000-READ-TRANS-IN.
+           MOVE "N" TO WS-SIZE-ERROR-SW
+           READ TRANS-IN
+               AT END
+                   MOVE "Y" TO WS-END-OF-FILE-SW
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ.
+
+       9000-TERMINATE.
+           PERFORM 7000-WRITE-CHECKPOINT
+           CLOSE TRANS-IN
+           CLOSE SUM-OUT
+           CLOSE EXCEPT-RPT
+           CLOSE AUDIT-LOG
+           CLOSE GL-EXTRACT
+           CLOSE SUSPENSE
+           CLOSE CHECKPOINT-FILE
+           DISPLAY "SUM: RECORDS READ    = " WS-RECORDS-READ
+           DISPLAY "SUM: RECORDS WRITTEN = " WS-RECORDS-WRITTEN
+           DISPLAY "SUM: EXCEPTIONS      = " WS-EXCEPTIONS
+           DISPLAY "SUM: SUSPENSE RECS   = " WS-SUSPENSE-COUNT
+           DISPLAY "SUM: GRAND TOTAL     = " WS-GRAND-TOTAL
+           IF GRAND-TOTAL-OVERFLOWED
+               DISPLAY "SUM: *** GRAND TOTAL OVERFLOWED DURING "
+                   "THIS RUN -- VALUE ABOVE IS NOT RELIABLE ***"
+           END-IF
+           IF RESTART-RECOVERY-FAILED
+               DISPLAY "SUM: *** RUN TERMINATED -- RESTART RECOVERY "
+                   "FAILED, NO RECORDS WERE PROCESSED THIS RUN ***"
+               MOVE 16 TO RETURN-CODE
+           END-IF.
