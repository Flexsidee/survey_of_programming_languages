@@ -0,0 +1,191 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUM-RECON.
+      *****************************************************************
+      * Control-total reconciliation for the Sum batch run.  Reads the
+      * totals file Sum produced (SUMOUT) and a control file carrying
+      * the expected record count and expected grand total for the
+      * run, adds up every SUM-TOTAL on SUMOUT, and reports whether the
+      * batch balanced before the numbers move downstream.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT SUM-OUT ASSIGN TO SUMOUT
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-SUM-OUT-STATUS.
+
+               SELECT CTL-IN ASSIGN TO CTLIN
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-CTL-IN-STATUS.
+
+               SELECT RECON-RPT ASSIGN TO RECONRPT
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-RECON-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SUM-OUT
+           RECORDING MODE IS F
+           RECORD CONTAINS 16 CHARACTERS.
+           COPY SUMREC REPLACING ==SUM-RECORD==       BY
+                   ==SUM-OUT-RECORD==
+               ==SUM-ADDEND-COUNT== BY ==SO-ADDEND-COUNT==
+               ==SUM-ADDEND-TABLE== BY ==SO-ADDEND-TABLE==
+               ==SUM-TOTAL==        BY ==SO-SUM-TOTAL==.
+
+       FD  CTL-IN
+           RECORDING MODE IS F
+           RECORD CONTAINS 16 CHARACTERS.
+       01  CTL-IN-RECORD.
+           05  CTL-EXPECTED-COUNT      PIC 9(7).
+           05  CTL-EXPECTED-TOTAL      PIC 9(9).
+
+       FD  RECON-RPT
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RECON-RPT-RECORD            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-SUM-OUT-STATUS       PIC X(2).
+           05  WS-CTL-IN-STATUS        PIC X(2).
+           05  WS-RECON-RPT-STATUS     PIC X(2).
+
+       01  WS-SWITCHES.
+           05  WS-END-OF-FILE-SW       PIC X(1) VALUE "N".
+               88  END-OF-FILE                 VALUE "Y".
+           05  WS-ACTUAL-TOTAL-ERR-SW  PIC X(1) VALUE "N".
+               88  ACTUAL-TOTAL-OVERFLOWED     VALUE "Y".
+
+       01  WS-CONTROL-TOTALS.
+           05  WS-EXPECTED-COUNT       PIC 9(7) VALUE ZERO.
+           05  WS-EXPECTED-TOTAL       PIC 9(9) VALUE ZERO.
+
+       01  WS-ACTUAL-TOTALS.
+           05  WS-ACTUAL-COUNT         PIC 9(7) VALUE ZERO.
+           05  WS-ACTUAL-TOTAL         PIC 9(9) VALUE ZERO.
+
+       01  WS-RECON-RESULT             PIC X(8).
+           88  WS-RECON-BALANCED            VALUE "BALANCED".
+           88  WS-RECON-OUT-OF-BALANCE      VALUE "OUT-BAL ".
+
+       01  WS-HEADING-LINE             PIC X(80)
+               VALUE "SUM BATCH RECONCILIATION REPORT".
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                  PIC X(20)
+                   VALUE "EXPECTED COUNT     ".
+           05  DL-EXPECTED-COUNT       PIC ZZZZZZ9.
+           05  FILLER                  PIC X(10)
+                   VALUE "  TOTAL  ".
+           05  DL-EXPECTED-TOTAL       PIC ZZZZZZZZ9.
+
+       01  WS-ACTUAL-LINE.
+           05  FILLER                  PIC X(20)
+                   VALUE "ACTUAL   COUNT     ".
+           05  AL-ACTUAL-COUNT         PIC ZZZZZZ9.
+           05  FILLER                  PIC X(10)
+                   VALUE "  TOTAL  ".
+           05  AL-ACTUAL-TOTAL         PIC ZZZZZZZZ9.
+
+       01  WS-RESULT-LINE.
+           05  FILLER                  PIC X(23)
+                   VALUE "RECONCILIATION RESULT: ".
+           05  RL-RESULT               PIC X(8).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-READ-CONTROL-RECORD
+           PERFORM 3000-ACCUMULATE-SUM-OUT UNTIL END-OF-FILE
+           PERFORM 4000-WRITE-RECON-REPORT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT SUM-OUT
+           IF WS-SUM-OUT-STATUS NOT = "00"
+               DISPLAY "SUM-RECON: UNABLE TO OPEN SUMOUT, STATUS = "
+                   WS-SUM-OUT-STATUS
+               MOVE "Y" TO WS-END-OF-FILE-SW
+           END-IF
+
+           OPEN INPUT CTL-IN
+           IF WS-CTL-IN-STATUS NOT = "00"
+               DISPLAY "SUM-RECON: UNABLE TO OPEN CTLIN, STATUS = "
+                   WS-CTL-IN-STATUS
+               MOVE "Y" TO WS-END-OF-FILE-SW
+           END-IF
+
+           OPEN OUTPUT RECON-RPT
+           IF WS-RECON-RPT-STATUS NOT = "00"
+               DISPLAY "SUM-RECON: UNABLE TO OPEN RECONRPT, STATUS = "
+                   WS-RECON-RPT-STATUS
+               MOVE "Y" TO WS-END-OF-FILE-SW
+           END-IF
+
+           IF NOT END-OF-FILE
+               PERFORM 8000-READ-SUM-OUT
+           END-IF.
+
+       2000-READ-CONTROL-RECORD.
+           READ CTL-IN
+               AT END
+                   DISPLAY "SUM-RECON: CONTROL FILE CTLIN IS EMPTY"
+               NOT AT END
+                   MOVE CTL-EXPECTED-COUNT TO WS-EXPECTED-COUNT
+                   MOVE CTL-EXPECTED-TOTAL TO WS-EXPECTED-TOTAL
+           END-READ.
+
+       3000-ACCUMULATE-SUM-OUT.
+           ADD 1 TO WS-ACTUAL-COUNT
+           ADD SO-SUM-TOTAL TO WS-ACTUAL-TOTAL
+               ON SIZE ERROR
+                   MOVE "Y" TO WS-ACTUAL-TOTAL-ERR-SW
+                   DISPLAY "SUM-RECON: *** WS-ACTUAL-TOTAL OVERFLOWED "
+                       "ACCUMULATING RECORD " WS-ACTUAL-COUNT " ***"
+           END-ADD
+           PERFORM 8000-READ-SUM-OUT.
+
+       4000-WRITE-RECON-REPORT.
+           IF ACTUAL-TOTAL-OVERFLOWED
+               SET WS-RECON-OUT-OF-BALANCE TO TRUE
+               DISPLAY "SUM-RECON: ACTUAL TOTAL OVERFLOWED -- "
+                   "FORCING OUT-OF-BALANCE, RESULT IS NOT TRUSTWORTHY"
+           ELSE
+               IF WS-ACTUAL-COUNT = WS-EXPECTED-COUNT
+                       AND WS-ACTUAL-TOTAL = WS-EXPECTED-TOTAL
+                   SET WS-RECON-BALANCED TO TRUE
+               ELSE
+                   SET WS-RECON-OUT-OF-BALANCE TO TRUE
+               END-IF
+           END-IF
+
+           WRITE RECON-RPT-RECORD FROM WS-HEADING-LINE
+
+           MOVE WS-EXPECTED-COUNT TO DL-EXPECTED-COUNT
+           MOVE WS-EXPECTED-TOTAL TO DL-EXPECTED-TOTAL
+           WRITE RECON-RPT-RECORD FROM WS-DETAIL-LINE
+
+           MOVE WS-ACTUAL-COUNT TO AL-ACTUAL-COUNT
+           MOVE WS-ACTUAL-TOTAL TO AL-ACTUAL-TOTAL
+           WRITE RECON-RPT-RECORD FROM WS-ACTUAL-LINE
+
+           MOVE WS-RECON-RESULT TO RL-RESULT
+           WRITE RECON-RPT-RECORD FROM WS-RESULT-LINE
+
+           DISPLAY "SUM-RECON: RESULT = " WS-RECON-RESULT.
+
+       8000-READ-SUM-OUT.
+           READ SUM-OUT
+               AT END
+                   MOVE "Y" TO WS-END-OF-FILE-SW
+           END-READ.
+
+       9000-TERMINATE.
+           IF WS-RECON-OUT-OF-BALANCE
+               MOVE 4 TO RETURN-CODE
+           END-IF
+           CLOSE SUM-OUT
+           CLOSE CTL-IN
+           CLOSE RECON-RPT.
