@@ -0,0 +1,197 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUM-REPORT.
+      *****************************************************************
+      * Formatted, printer-ready summary report of the totals Sum
+      * produced on SUMOUT: title line, run date, column headers,
+      * page breaks after WS-LINES-PER-PAGE detail lines, and a
+      * grand-total line at the end -- laid out the way our other
+      * end-of-day reports are laid out.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT SUM-OUT ASSIGN TO SUMOUT
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-SUM-OUT-STATUS.
+
+               SELECT SUM-RPT ASSIGN TO SUMRPT
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-SUM-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SUM-OUT
+           RECORDING MODE IS F
+           RECORD CONTAINS 16 CHARACTERS.
+           COPY SUMREC REPLACING ==SUM-RECORD==       BY
+                   ==SUM-OUT-RECORD==
+               ==SUM-ADDEND-COUNT== BY ==SO-ADDEND-COUNT==
+               ==SUM-ADDEND-TABLE== BY ==SO-ADDEND-TABLE==
+               ==SUM-TOTAL==        BY ==SO-SUM-TOTAL==.
+
+       FD  SUM-RPT
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  SUM-RPT-RECORD              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-SUM-OUT-STATUS       PIC X(2).
+           05  WS-SUM-RPT-STATUS       PIC X(2).
+
+       01  WS-SWITCHES.
+           05  WS-END-OF-FILE-SW       PIC X(1) VALUE "N".
+               88  END-OF-FILE                 VALUE "Y".
+           05  WS-GRAND-TOTAL-ERR-SW   PIC X(1) VALUE "N".
+               88  GRAND-TOTAL-OVERFLOWED      VALUE "Y".
+
+       01  WS-CURRENT-TIMESTAMP        PIC X(21).
+
+       01  WS-PAGE-CONTROL.
+           05  WS-LINES-PER-PAGE       PIC 9(2) VALUE 20.
+           05  WS-LINE-COUNT           PIC 9(2) VALUE ZERO.
+           05  WS-PAGE-COUNT           PIC 9(3) VALUE ZERO.
+
+       01  WS-GRAND-TOTAL              PIC 9(9) VALUE ZERO.
+       01  WS-DETAIL-COUNT             PIC 9(7) VALUE ZERO.
+
+       01  WS-TITLE-LINE               PIC X(80)
+               VALUE "SUM OF ADDENDS - SUMMARY REPORT".
+
+       01  WS-RUN-DATE-LINE.
+           05  FILLER                  PIC X(10) VALUE "RUN DATE: ".
+           05  RD-YEAR                 PIC X(4).
+           05  FILLER                  PIC X VALUE "-".
+           05  RD-MONTH                PIC X(2).
+           05  FILLER                  PIC X VALUE "-".
+           05  RD-DAY                  PIC X(2).
+           05  FILLER                  PIC X(10) VALUE "   PAGE: ".
+           05  RD-PAGE                 PIC ZZ9.
+
+      *****************************************************************
+      * WS-COLUMN-HEADING-LINE is built field-by-field with the same
+      * widths as WS-DETAIL-LINE below so the headers always land over
+      * the columns they name, no matter how the detail line spacing
+      * changes.
+      *****************************************************************
+       01  WS-COLUMN-HEADING-LINE.
+           05  FILLER                  PIC X(3) VALUE "CNT".
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  FILLER                  PIC X(3) VALUE "AD1".
+           05  FILLER                  PIC X(3) VALUE "AD2".
+           05  FILLER                  PIC X(3) VALUE "AD3".
+           05  FILLER                  PIC X(3) VALUE "AD4".
+           05  FILLER                  PIC X(3) VALUE "AD5".
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  FILLER                  PIC X(5) VALUE "TOTAL".
+
+      *****************************************************************
+      * DL-ADDEND-TABLE is PIC ZZ9 (3 characters) even though each
+      * addend is only PIC 9(2) -- since the value can never reach 100,
+      * the hundreds placeholder is always suppressed to a blank, so
+      * successive OCCURRENCES are naturally space-separated instead of
+      * running together as an unbroken string of digits.
+      *****************************************************************
+       01  WS-DETAIL-LINE.
+           05  DL-ADDEND-COUNT         PIC ZZ9.
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  DL-ADDEND-TABLE         PIC ZZ9 OCCURS 5 TIMES.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  DL-SUM-TOTAL            PIC ZZZZ9.
+
+       01  WS-GRAND-TOTAL-LINE.
+           05  FILLER                  PIC X(17)
+                   VALUE "GRAND TOTAL     ".
+           05  GT-TOTAL                PIC ZZZZZZZZ9.
+
+       01  WS-GT-ERROR-LINE            PIC X(80)
+               VALUE "*** GRAND TOTAL OVERFLOWED -- VALUE NOT".
+
+       01  WS-BLANK-LINE               PIC X(80) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-SUM-OUT UNTIL END-OF-FILE
+           PERFORM 3000-WRITE-GRAND-TOTAL
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT SUM-OUT
+           IF WS-SUM-OUT-STATUS NOT = "00"
+               DISPLAY "SUM-REPORT: UNABLE TO OPEN SUMOUT, STATUS = "
+                   WS-SUM-OUT-STATUS
+               MOVE "Y" TO WS-END-OF-FILE-SW
+           END-IF
+
+           OPEN OUTPUT SUM-RPT
+           IF WS-SUM-RPT-STATUS NOT = "00"
+               DISPLAY "SUM-REPORT: UNABLE TO OPEN SUMRPT, STATUS = "
+                   WS-SUM-RPT-STATUS
+               MOVE "Y" TO WS-END-OF-FILE-SW
+           END-IF
+
+           IF NOT END-OF-FILE
+               PERFORM 1500-WRITE-PAGE-HEADING
+               PERFORM 8000-READ-SUM-OUT
+           END-IF.
+
+       1500-WRITE-PAGE-HEADING.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE WS-CURRENT-TIMESTAMP(1:4) TO RD-YEAR
+           MOVE WS-CURRENT-TIMESTAMP(5:2) TO RD-MONTH
+           MOVE WS-CURRENT-TIMESTAMP(7:2) TO RD-DAY
+           MOVE WS-PAGE-COUNT TO RD-PAGE
+
+           WRITE SUM-RPT-RECORD FROM WS-TITLE-LINE
+           WRITE SUM-RPT-RECORD FROM WS-RUN-DATE-LINE
+           WRITE SUM-RPT-RECORD FROM WS-BLANK-LINE
+           WRITE SUM-RPT-RECORD FROM WS-COLUMN-HEADING-LINE
+           MOVE ZERO TO WS-LINE-COUNT.
+
+       2000-PROCESS-SUM-OUT.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 1500-WRITE-PAGE-HEADING
+           END-IF
+
+           MOVE SO-ADDEND-COUNT TO DL-ADDEND-COUNT
+           MOVE SO-ADDEND-TABLE(1) TO DL-ADDEND-TABLE(1)
+           MOVE SO-ADDEND-TABLE(2) TO DL-ADDEND-TABLE(2)
+           MOVE SO-ADDEND-TABLE(3) TO DL-ADDEND-TABLE(3)
+           MOVE SO-ADDEND-TABLE(4) TO DL-ADDEND-TABLE(4)
+           MOVE SO-ADDEND-TABLE(5) TO DL-ADDEND-TABLE(5)
+           MOVE SO-SUM-TOTAL TO DL-SUM-TOTAL
+           WRITE SUM-RPT-RECORD FROM WS-DETAIL-LINE
+           ADD 1 TO WS-LINE-COUNT
+           ADD 1 TO WS-DETAIL-COUNT
+           ADD SO-SUM-TOTAL TO WS-GRAND-TOTAL
+               ON SIZE ERROR
+                   MOVE "Y" TO WS-GRAND-TOTAL-ERR-SW
+                   DISPLAY "SUM-REPORT: *** WS-GRAND-TOTAL OVERFLOWED "
+                       "AT DETAIL LINE " WS-DETAIL-COUNT " ***"
+           END-ADD
+
+           PERFORM 8000-READ-SUM-OUT.
+
+       3000-WRITE-GRAND-TOTAL.
+           IF WS-DETAIL-COUNT > ZERO
+               WRITE SUM-RPT-RECORD FROM WS-BLANK-LINE
+               IF GRAND-TOTAL-OVERFLOWED
+                   WRITE SUM-RPT-RECORD FROM WS-GT-ERROR-LINE
+               ELSE
+                   MOVE WS-GRAND-TOTAL TO GT-TOTAL
+                   WRITE SUM-RPT-RECORD FROM WS-GRAND-TOTAL-LINE
+               END-IF
+           END-IF.
+
+       8000-READ-SUM-OUT.
+           READ SUM-OUT
+               AT END
+                   MOVE "Y" TO WS-END-OF-FILE-SW
+           END-READ.
+
+       9000-TERMINATE.
+           CLOSE SUM-OUT
+           CLOSE SUM-RPT.
