@@ -0,0 +1,285 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUM-TRUNC.
+      *****************************************************************
+      * Restart-repositioning utility for the Sum batch run.  A mid-
+      * run abend lands between checkpoints (CHKPTF is only written
+      * every WS-CHECKPOINT-INTERVAL input records), so SUMOUT,
+      * AUDITLOG and GLEXTRT can hold records for input that was read
+      * AFTER the last checkpoint and EXCPRPT/SUSPFILE can likewise
+      * hold entries past it.  If the restarted SUM step simply
+      * reopened those files EXTEND and reprocessed from the last
+      * checkpoint forward, it would re-append every one of those
+      * records a second time.
+      *
+      * This program runs ahead of the restarted SUM step (see
+      * jcl/SUMRESTR.jcl) and rebuilds each of the five output files
+      * to hold only the records that existed as of the last
+      * checkpoint -- SUMOUT/AUDITLOG/GLEXTRT truncated to
+      * CP-RECORDS-WRITTEN records, EXCPRPT to CP-EXCEPTIONS, SUSPFILE
+      * to CP-SUSPENSE-COUNT -- so the restarted SUM step's OPEN
+      * EXTEND picks up at exactly the point the checkpoint describes,
+      * with no duplicate records ahead of it.  It writes the
+      * retained records to *NEW DD names; the JCL copies each one
+      * back over the original dataset (IEBGENER) before the SUM step
+      * runs.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CHKPTF ASSIGN TO CHKPTF
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-CHKPTF-STATUS.
+
+               SELECT SUM-OLD ASSIGN TO SUMOLD
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-SUM-OLD-STATUS.
+               SELECT SUM-NEW ASSIGN TO SUMNEW
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-SUM-NEW-STATUS.
+
+               SELECT AUD-OLD ASSIGN TO AUDOLD
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-AUD-OLD-STATUS.
+               SELECT AUD-NEW ASSIGN TO AUDNEW
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-AUD-NEW-STATUS.
+
+               SELECT GL-OLD ASSIGN TO GLOLD
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-GL-OLD-STATUS.
+               SELECT GL-NEW ASSIGN TO GLNEW
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-GL-NEW-STATUS.
+
+               SELECT EXC-OLD ASSIGN TO EXCOLD
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-EXC-OLD-STATUS.
+               SELECT EXC-NEW ASSIGN TO EXCNEW
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-EXC-NEW-STATUS.
+
+               SELECT SUS-OLD ASSIGN TO SUSOLD
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-SUS-OLD-STATUS.
+               SELECT SUS-NEW ASSIGN TO SUSNEW
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-SUS-NEW-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHKPTF
+           RECORDING MODE IS F
+           RECORD CONTAINS 128 CHARACTERS.
+       01  CHKPTF-RECORD                   PIC X(128).
+
+       FD  SUM-OLD
+           RECORDING MODE IS F
+           RECORD CONTAINS 16 CHARACTERS.
+       01  SUM-OLD-RECORD                  PIC X(16).
+       FD  SUM-NEW
+           RECORDING MODE IS F
+           RECORD CONTAINS 16 CHARACTERS.
+       01  SUM-NEW-RECORD                  PIC X(16).
+
+       FD  AUD-OLD
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  AUD-OLD-RECORD                  PIC X(80).
+       FD  AUD-NEW
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  AUD-NEW-RECORD                  PIC X(80).
+
+       FD  GL-OLD
+           RECORDING MODE IS F
+           RECORD CONTAINS 23 CHARACTERS.
+       01  GL-OLD-RECORD                   PIC X(23).
+       FD  GL-NEW
+           RECORDING MODE IS F
+           RECORD CONTAINS 23 CHARACTERS.
+       01  GL-NEW-RECORD                   PIC X(23).
+
+       FD  EXC-OLD
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  EXC-OLD-RECORD                  PIC X(80).
+       FD  EXC-NEW
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  EXC-NEW-RECORD                  PIC X(80).
+
+       FD  SUS-OLD
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  SUS-OLD-RECORD                  PIC X(80).
+       FD  SUS-NEW
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  SUS-NEW-RECORD                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           COPY CHKPTREC REPLACING ==CHECKPOINT-LINE== BY
+                   ==WS-CHECKPOINT-LINE==.
+
+       01  WS-FILE-STATUSES.
+           05  WS-CHKPTF-STATUS        PIC X(2).
+           05  WS-SUM-OLD-STATUS       PIC X(2).
+           05  WS-SUM-NEW-STATUS       PIC X(2).
+           05  WS-AUD-OLD-STATUS       PIC X(2).
+           05  WS-AUD-NEW-STATUS       PIC X(2).
+           05  WS-GL-OLD-STATUS        PIC X(2).
+           05  WS-GL-NEW-STATUS        PIC X(2).
+           05  WS-EXC-OLD-STATUS       PIC X(2).
+           05  WS-EXC-NEW-STATUS       PIC X(2).
+           05  WS-SUS-OLD-STATUS       PIC X(2).
+           05  WS-SUS-NEW-STATUS       PIC X(2).
+
+       01  WS-SWITCHES.
+           05  WS-CHECKPOINT-FAILED-SW PIC X(1) VALUE "N".
+               88  CHECKPOINT-READ-FAILED      VALUE "Y".
+           05  WS-END-OF-CHKPTF-SW     PIC X(1) VALUE "N".
+               88  END-OF-CHKPTF               VALUE "Y".
+           05  WS-END-OF-OLD-SW        PIC X(1) VALUE "N".
+               88  END-OF-OLD                   VALUE "Y".
+
+       01  WS-RETAINED-COUNTS.
+           05  WS-RETAINED-WRITTEN     PIC 9(7) VALUE ZERO.
+           05  WS-RETAINED-EXCEPTIONS  PIC 9(7) VALUE ZERO.
+           05  WS-RETAINED-SUSPENSE    PIC 9(7) VALUE ZERO.
+
+       01  WS-COPY-COUNT               PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           IF NOT CHECKPOINT-READ-FAILED
+               PERFORM 3000-TRUNCATE-SUM-OUT
+               PERFORM 3100-TRUNCATE-AUDIT-LOG
+               PERFORM 3200-TRUNCATE-GL-EXTRACT
+               PERFORM 3300-TRUNCATE-EXCEPT-RPT
+               PERFORM 3400-TRUNCATE-SUSPENSE
+           END-IF
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT CHKPTF
+           IF WS-CHKPTF-STATUS NOT = "00"
+               DISPLAY "SUM-TRUNC: UNABLE TO OPEN CHKPTF, STATUS = "
+                   WS-CHKPTF-STATUS
+               MOVE "Y" TO WS-CHECKPOINT-FAILED-SW
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               PERFORM UNTIL END-OF-CHKPTF
+                   READ CHKPTF INTO WS-CHECKPOINT-LINE
+                       AT END
+                           MOVE "Y" TO WS-END-OF-CHKPTF-SW
+                       NOT AT END
+                           MOVE CP-RECORDS-WRITTEN
+                               TO WS-RETAINED-WRITTEN
+                           MOVE CP-EXCEPTIONS
+                               TO WS-RETAINED-EXCEPTIONS
+                           MOVE CP-SUSPENSE-COUNT
+                               TO WS-RETAINED-SUSPENSE
+                   END-READ
+               END-PERFORM
+               CLOSE CHKPTF
+               DISPLAY "SUM-TRUNC: REPOSITIONING TO LAST CHECKPOINT -- "
+                   "SUMOUT/AUDITLOG/GLEXTRT = " WS-RETAINED-WRITTEN
+               DISPLAY "SUM-TRUNC: EXCPRPT = " WS-RETAINED-EXCEPTIONS
+                   "  SUSPFILE = " WS-RETAINED-SUSPENSE
+           END-IF.
+
+       3000-TRUNCATE-SUM-OUT.
+           OPEN INPUT SUM-OLD
+           OPEN OUTPUT SUM-NEW
+           MOVE "N" TO WS-END-OF-OLD-SW
+           PERFORM VARYING WS-COPY-COUNT FROM 1 BY 1
+                   UNTIL WS-COPY-COUNT > WS-RETAINED-WRITTEN
+                       OR END-OF-OLD
+               READ SUM-OLD
+                   AT END
+                       MOVE "Y" TO WS-END-OF-OLD-SW
+                   NOT AT END
+                       WRITE SUM-NEW-RECORD FROM SUM-OLD-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE SUM-OLD
+           CLOSE SUM-NEW
+           DISPLAY "SUM-TRUNC: SUMOUT REBUILT WITH "
+               WS-RETAINED-WRITTEN " RECORDS".
+
+       3100-TRUNCATE-AUDIT-LOG.
+           OPEN INPUT AUD-OLD
+           OPEN OUTPUT AUD-NEW
+           MOVE "N" TO WS-END-OF-OLD-SW
+           PERFORM VARYING WS-COPY-COUNT FROM 1 BY 1
+                   UNTIL WS-COPY-COUNT > WS-RETAINED-WRITTEN
+                       OR END-OF-OLD
+               READ AUD-OLD
+                   AT END
+                       MOVE "Y" TO WS-END-OF-OLD-SW
+                   NOT AT END
+                       WRITE AUD-NEW-RECORD FROM AUD-OLD-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE AUD-OLD
+           CLOSE AUD-NEW
+           DISPLAY "SUM-TRUNC: AUDITLOG REBUILT WITH "
+               WS-RETAINED-WRITTEN " RECORDS".
+
+       3200-TRUNCATE-GL-EXTRACT.
+           OPEN INPUT GL-OLD
+           OPEN OUTPUT GL-NEW
+           MOVE "N" TO WS-END-OF-OLD-SW
+           PERFORM VARYING WS-COPY-COUNT FROM 1 BY 1
+                   UNTIL WS-COPY-COUNT > WS-RETAINED-WRITTEN
+                       OR END-OF-OLD
+               READ GL-OLD
+                   AT END
+                       MOVE "Y" TO WS-END-OF-OLD-SW
+                   NOT AT END
+                       WRITE GL-NEW-RECORD FROM GL-OLD-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE GL-OLD
+           CLOSE GL-NEW
+           DISPLAY "SUM-TRUNC: GLEXTRT REBUILT WITH "
+               WS-RETAINED-WRITTEN " RECORDS".
+
+       3300-TRUNCATE-EXCEPT-RPT.
+           OPEN INPUT EXC-OLD
+           OPEN OUTPUT EXC-NEW
+           MOVE "N" TO WS-END-OF-OLD-SW
+           PERFORM VARYING WS-COPY-COUNT FROM 1 BY 1
+                   UNTIL WS-COPY-COUNT > WS-RETAINED-EXCEPTIONS
+                       OR END-OF-OLD
+               READ EXC-OLD
+                   AT END
+                       MOVE "Y" TO WS-END-OF-OLD-SW
+                   NOT AT END
+                       WRITE EXC-NEW-RECORD FROM EXC-OLD-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE EXC-OLD
+           CLOSE EXC-NEW
+           DISPLAY "SUM-TRUNC: EXCPRPT REBUILT WITH "
+               WS-RETAINED-EXCEPTIONS " RECORDS".
+
+       3400-TRUNCATE-SUSPENSE.
+           OPEN INPUT SUS-OLD
+           OPEN OUTPUT SUS-NEW
+           MOVE "N" TO WS-END-OF-OLD-SW
+           PERFORM VARYING WS-COPY-COUNT FROM 1 BY 1
+                   UNTIL WS-COPY-COUNT > WS-RETAINED-SUSPENSE
+                       OR END-OF-OLD
+               READ SUS-OLD
+                   AT END
+                       MOVE "Y" TO WS-END-OF-OLD-SW
+                   NOT AT END
+                       WRITE SUS-NEW-RECORD FROM SUS-OLD-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE SUS-OLD
+           CLOSE SUS-NEW
+           DISPLAY "SUM-TRUNC: SUSPFILE REBUILT WITH "
+               WS-RETAINED-SUSPENSE " RECORDS".
