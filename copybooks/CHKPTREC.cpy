@@ -0,0 +1,37 @@
+      *****************************************************************
+      * CHKPTREC.cpy
+      * Shared layout of a CHKPTF checkpoint record written by Sum's
+      * 7000-WRITE-CHECKPOINT and read back by 1100-RESTART-RECOVERY
+      * and by SUM-TRUNC (sumTruncate.cob).  Pulled out to its own
+      * copybook so the restart-recovery program and the truncation
+      * utility that runs ahead of it agree on where CP-RECORDS-
+      * WRITTEN / CP-EXCEPTIONS / CP-SUSPENSE-COUNT live without each
+      * redefining the 128-byte layout by hand.  COPY it with
+      * REPLACING if the including program needs a 01-level name other
+      * than CHECKPOINT-LINE, e.g.
+      *     COPY CHKPTREC REPLACING ==CHECKPOINT-LINE== BY
+      *             ==WS-CHECKPOINT-LINE==.
+      *****************************************************************
+       01  CHECKPOINT-LINE.
+           05  FILLER                  PIC X(11) VALUE "CHECKPOINT ".
+           05  CP-YEAR                 PIC X(4).
+           05  FILLER                  PIC X VALUE "-".
+           05  CP-MONTH                PIC X(2).
+           05  FILLER                  PIC X VALUE "-".
+           05  CP-DAY                  PIC X(2).
+           05  FILLER                  PIC X VALUE " ".
+           05  CP-HOUR                 PIC X(2).
+           05  FILLER                  PIC X VALUE ":".
+           05  CP-MINUTE               PIC X(2).
+           05  FILLER                  PIC X VALUE ":".
+           05  CP-SECOND               PIC X(2).
+           05  FILLER                  PIC X(12) VALUE "  LASTREC = ".
+           05  CP-LAST-RECORD-NO       PIC 9(7).
+           05  FILLER                  PIC X(12) VALUE "  WRITTEN = ".
+           05  CP-RECORDS-WRITTEN      PIC 9(7).
+           05  FILLER                  PIC X(11) VALUE "  EXCEPT = ".
+           05  CP-EXCEPTIONS           PIC 9(7).
+           05  FILLER                  PIC X(13) VALUE "  SUSPENSE = ".
+           05  CP-SUSPENSE-COUNT       PIC 9(7).
+           05  FILLER                  PIC X(13) VALUE "  GRANDTOT = ".
+           05  CP-GRAND-TOTAL          PIC 9(9).
