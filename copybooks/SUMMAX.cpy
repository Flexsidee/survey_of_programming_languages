@@ -0,0 +1,9 @@
+      *****************************************************************
+      * SUMMAX.cpy
+      * Maximum number of entries SUMREC.cpy's SUM-ADDEND-TABLE can
+      * hold.  Kept in its own member, separate from SUMREC.cpy,
+      * because it is a WORKING-STORAGE-only constant -- a 77-level
+      * item cannot appear in a FILE SECTION COPY alongside the record
+      * layout SUMREC.cpy supplies to FDs.
+      *****************************************************************
+       77  SUM-MAX-ADDENDS             PIC 9 VALUE 5.
