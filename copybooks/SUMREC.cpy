@@ -0,0 +1,27 @@
+      *****************************************************************
+      * SUMREC.cpy
+      * Shared record layout for the multi-addend totaling performed
+      * by PROGRAM-ID Sum.  COPY this member into any program that
+      * reads, writes, or otherwise has to agree on the shape of a Sum
+      * transaction or result (batch driver, reconciliation,
+      * reporting, GL extract, etc.) so the field sizes never drift
+      * apart between programs.  In a FILE SECTION FD, COPY it with
+      * REPLACING to rename SUM-RECORD and its fields to match that
+      * file's record/field names, e.g.
+      *     COPY SUMREC REPLACING ==SUM-RECORD==       BY
+      *             ==SUM-OUT-RECORD==
+      *         ==SUM-ADDEND-COUNT== BY ==SO-ADDEND-COUNT==
+      *         ==SUM-ADDEND-TABLE== BY ==SO-ADDEND-TABLE==
+      *         ==SUM-TOTAL==        BY ==SO-SUM-TOTAL==.
+      *
+      * A transaction can total anywhere from 1 to SUM-MAX-ADDENDS
+      * (see SUMMAX.cpy) amounts -- SUM-ADDEND-COUNT says how many of
+      * the SUM-ADDEND-TABLE entries are actually in use; unused
+      * trailing entries are zero.  The legacy two-number case
+      * (SUM-ADDEND-COUNT = 2) is just the common special case of this
+      * table.
+      *****************************************************************
+       01  SUM-RECORD.
+           05  SUM-ADDEND-COUNT        PIC 9.
+           05  SUM-ADDEND-TABLE        PIC 9(2) OCCURS 5 TIMES.
+           05  SUM-TOTAL               PIC 9(5).
