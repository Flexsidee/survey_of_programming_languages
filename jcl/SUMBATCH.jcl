@@ -0,0 +1,98 @@
+//SUMBATCH JOB (ACCTG),'SUM BATCH TOTALS',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Scheduled overnight job: runs program Sum against the day's
+//* transaction pairs and produces the Sum-2Nos totals file.
+//* Replaces the old interactive run where an operator sat at a
+//* terminal and keyed each A/B pair in through ACCEPT.
+//*
+//* Sum checkpoints its progress to CHKPTF every 1000 input records.
+//* SUMOUT, EXCPRPT, GLEXTRT, SUSPFILE and CHKPTF are all cataloged
+//* DISP=(NEW,CATLG,CATLG) so an abend in the SUM step -- the case
+//* checkpointing exists for -- leaves every one of them cataloged
+//* with whatever they held at the point of failure, instead of
+//* having JES scratch them as abend cleanup.  If the SUM step fails
+//* partway through a large TRANIN, resubmit using jcl/SUMRESTR.jcl
+//* (PARM='RESTART'), which reopens all five DISP=MOD to pick up where
+//* the failed run left off, instead of rerunning this job from the
+//* beginning.
+//*--------------------------------------------------------------*
+//* Cleanup step: this job runs every night against the same fixed
+//* dataset names, and the DD below allocate those names with
+//* DISP=NEW, so last night's cataloged copies have to be scratched
+//* first or the SUM step's allocation fails before the program ever
+//* gets control.  DISP=(MOD,DELETE) deletes the dataset if last
+//* night's run left it cataloged, and is a no-op (allocate, then
+//* immediately delete) the first time a dataset name is ever used --
+//* SPACE= is required below even for that no-op allocation, since
+//* this is the very first thing the job does to each DSN and there
+//* is no existing allocation yet to inherit space from on a dataset's
+//* first-ever run.
+//*--------------------------------------------------------------*
+//CLEANUP  EXEC PGM=IEFBR14
+//SUMOUT   DD   DSN=PROD.SUM.TOTALS.OUTPUT,DISP=(MOD,DELETE),
+//             SPACE=(TRK,(5,5),RLSE)
+//EXCPRPT  DD   DSN=PROD.SUM.EXCEPTIONS.RPT,DISP=(MOD,DELETE),
+//             SPACE=(TRK,(1,1),RLSE)
+//GLEXTRT  DD   DSN=PROD.SUM.GL.EXTRACT,DISP=(MOD,DELETE),
+//             SPACE=(TRK,(5,5),RLSE)
+//SUSPFILE DD   DSN=PROD.SUM.SUSPENSE,DISP=(MOD,DELETE),
+//             SPACE=(TRK,(1,1),RLSE)
+//CHKPTF   DD   DSN=PROD.SUM.CHECKPOINT,DISP=(MOD,DELETE),
+//             SPACE=(TRK,(1,1),RLSE)
+//RECONRPT DD   DSN=PROD.SUM.RECON.RPT,DISP=(MOD,DELETE),
+//             SPACE=(TRK,(1,1),RLSE)
+//*--------------------------------------------------------------*
+//SUM      EXEC PGM=SUM
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//TRANIN   DD   DSN=PROD.SUM.TRANS.INPUT,DISP=SHR
+//SUMOUT   DD   DSN=PROD.SUM.TOTALS.OUTPUT,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=16,BLKSIZE=0)
+//EXCPRPT  DD   DSN=PROD.SUM.EXCEPTIONS.RPT,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//AUDITLOG DD   DSN=PROD.SUM.AUDIT.LOG,DISP=MOD,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//GLEXTRT  DD   DSN=PROD.SUM.GL.EXTRACT,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=23,BLKSIZE=0)
+//SUSPFILE DD   DSN=PROD.SUM.SUSPENSE,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CHKPTF   DD   DSN=PROD.SUM.CHECKPOINT,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=128,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//* Reconciliation step: proves the batch balanced against the
+//* expected record count / grand total before SUMOUT is released
+//* to anything downstream.  SUM-RECON sets RETURN-CODE 4 when it
+//* finds an out-of-balance condition (0 when balanced), so the
+//* printer report below is skipped rather than printed from totals
+//* that haven't proved in.
+//*--------------------------------------------------------------*
+//RECON    EXEC PGM=SUM-RECON
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SUMOUT   DD   DSN=PROD.SUM.TOTALS.OUTPUT,DISP=SHR
+//CTLIN    DD   DSN=PROD.SUM.RECON.CONTROL,DISP=SHR
+//RECONRPT DD   DSN=PROD.SUM.RECON.RPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//* Printer-ready summary report step.  COND= skips this step when
+//* RECON's RETURN-CODE is 4 or higher (out-of-balance).
+//*--------------------------------------------------------------*
+//REPORT   EXEC PGM=SUM-REPORT,COND=(4,LE,RECON)
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SUMOUT   DD   DSN=PROD.SUM.TOTALS.OUTPUT,DISP=SHR
+//SUMRPT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
