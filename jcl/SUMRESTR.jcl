@@ -0,0 +1,129 @@
+//SUMRESTR JOB (ACCTG),'SUM BATCH RESTART',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Restart of the SUM step in jcl/SUMBATCH.jcl after a mid-run
+//* failure.  PARM='RESTART' tells program Sum to read CHKPTF for
+//* the last record number and running totals checkpointed by the
+//* failed run, reposition TRANIN past the records already
+//* processed, and pick up from there instead of starting over at
+//* record one.  SUMOUT, EXCPRPT, GLEXTRT, SUSPFILE and CHKPTF must
+//* be the same datasets the failed run was writing (DISP=MOD, not
+//* NEW) so the records already written are kept and the new ones
+//* are appended after them.
+//*--------------------------------------------------------------*
+//* Cleanup step: RECONRPT is allocated DISP=NEW below (the report
+//* it carries is regenerated every run, restart or not), so any
+//* copy left cataloged by the failed run has to be scratched first
+//* or the RECON step's allocation fails.  CHKPTF, SUMOUT, EXCPRPT,
+//* GLEXTRT and SUSPFILE are all DISP=MOD here on purpose -- the
+//* failed run's records in them are exactly what this restart is
+//* picking up from, so they must NOT be cleaned up.
+//*--------------------------------------------------------------*
+//CLEANUP  EXEC PGM=IEFBR14
+//RECONRPT DD   DSN=PROD.SUM.RECON.RPT,DISP=(MOD,DELETE)
+//*--------------------------------------------------------------*
+//* CHKPTF only records progress every 1000 TRANIN records, so the
+//* failed run can have written up to 999 records past the last
+//* checkpoint into SUMOUT/AUDITLOG/GLEXTRT (and a corresponding
+//* number of entries into EXCPRPT/SUSPFILE) before it abended.  The
+//* SUM step above repositions TRANIN back to the checkpoint, but if
+//* SUMOUT/AUDITLOG/GLEXTRT/EXCPRPT/SUSPFILE were simply reopened
+//* DISP=MOD and appended to as-is, every one of those past-checkpoint
+//* records would be reprocessed and written a second time.  TRUNC
+//* rebuilds each of the five files to hold only as many records as
+//* the checkpoint says were there when it was taken; the IEBGENER
+//* steps that follow copy each rebuilt file back over the original
+//* so the SUM step below resumes from exactly the checkpointed
+//* position.
+//*--------------------------------------------------------------*
+//TRUNC    EXEC PGM=SUM-TRUNC
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//CHKPTF   DD   DSN=PROD.SUM.CHECKPOINT,DISP=SHR
+//SUMOLD   DD   DSN=PROD.SUM.TOTALS.OUTPUT,DISP=SHR
+//SUMNEW   DD   DSN=&&SUMOUTW,DISP=(NEW,PASS,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=16,BLKSIZE=0)
+//AUDOLD   DD   DSN=PROD.SUM.AUDIT.LOG,DISP=SHR
+//AUDNEW   DD   DSN=&&AUDITW,DISP=(NEW,PASS,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//GLOLD    DD   DSN=PROD.SUM.GL.EXTRACT,DISP=SHR
+//GLNEW    DD   DSN=&&GLEXTW,DISP=(NEW,PASS,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=23,BLKSIZE=0)
+//EXCOLD   DD   DSN=PROD.SUM.EXCEPTIONS.RPT,DISP=SHR
+//EXCNEW   DD   DSN=&&EXCPRW,DISP=(NEW,PASS,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SUSOLD   DD   DSN=PROD.SUM.SUSPENSE,DISP=SHR
+//SUSNEW   DD   DSN=&&SUSPFW,DISP=(NEW,PASS,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//REPLSUM  EXEC PGM=IEBGENER
+//SYSUT1   DD   DSN=&&SUMOUTW,DISP=(OLD,DELETE)
+//SYSUT2   DD   DSN=PROD.SUM.TOTALS.OUTPUT,DISP=OLD
+//SYSIN    DD   DUMMY
+//SYSPRINT DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//REPLAUD  EXEC PGM=IEBGENER
+//SYSUT1   DD   DSN=&&AUDITW,DISP=(OLD,DELETE)
+//SYSUT2   DD   DSN=PROD.SUM.AUDIT.LOG,DISP=OLD
+//SYSIN    DD   DUMMY
+//SYSPRINT DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//REPLGL   EXEC PGM=IEBGENER
+//SYSUT1   DD   DSN=&&GLEXTW,DISP=(OLD,DELETE)
+//SYSUT2   DD   DSN=PROD.SUM.GL.EXTRACT,DISP=OLD
+//SYSIN    DD   DUMMY
+//SYSPRINT DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//REPLEXC  EXEC PGM=IEBGENER
+//SYSUT1   DD   DSN=&&EXCPRW,DISP=(OLD,DELETE)
+//SYSUT2   DD   DSN=PROD.SUM.EXCEPTIONS.RPT,DISP=OLD
+//SYSIN    DD   DUMMY
+//SYSPRINT DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//REPLSUS  EXEC PGM=IEBGENER
+//SYSUT1   DD   DSN=&&SUSPFW,DISP=(OLD,DELETE)
+//SYSUT2   DD   DSN=PROD.SUM.SUSPENSE,DISP=OLD
+//SYSIN    DD   DUMMY
+//SYSPRINT DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//SUM      EXEC PGM=SUM,PARM='RESTART'
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//TRANIN   DD   DSN=PROD.SUM.TRANS.INPUT,DISP=SHR
+//SUMOUT   DD   DSN=PROD.SUM.TOTALS.OUTPUT,DISP=MOD
+//EXCPRPT  DD   DSN=PROD.SUM.EXCEPTIONS.RPT,DISP=MOD
+//AUDITLOG DD   DSN=PROD.SUM.AUDIT.LOG,DISP=MOD,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//GLEXTRT  DD   DSN=PROD.SUM.GL.EXTRACT,DISP=MOD
+//SUSPFILE DD   DSN=PROD.SUM.SUSPENSE,DISP=MOD
+//CHKPTF   DD   DSN=PROD.SUM.CHECKPOINT,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//* Reconciliation and report steps are unchanged from SUMBATCH --
+//* rerun them once the restarted SUM step has finished the file.
+//* SUM-RECON sets RETURN-CODE 4 on an out-of-balance result, which
+//* the REPORT step's COND= below uses to skip printing totals that
+//* haven't proved in.
+//*--------------------------------------------------------------*
+//RECON    EXEC PGM=SUM-RECON
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SUMOUT   DD   DSN=PROD.SUM.TOTALS.OUTPUT,DISP=SHR
+//CTLIN    DD   DSN=PROD.SUM.RECON.CONTROL,DISP=SHR
+//RECONRPT DD   DSN=PROD.SUM.RECON.RPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//* Printer-ready summary report step.  COND= skips this step when
+//* RECON's RETURN-CODE is 4 or higher (out-of-balance).
+//*--------------------------------------------------------------*
+//REPORT   EXEC PGM=SUM-REPORT,COND=(4,LE,RECON)
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SUMOUT   DD   DSN=PROD.SUM.TOTALS.OUTPUT,DISP=SHR
+//SUMRPT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
